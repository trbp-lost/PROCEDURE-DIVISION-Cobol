@@ -0,0 +1,158 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. "IDENTITAS RECON".
+        AUTHOR. Tengku Revino Buana Putra.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT STUMAST-FILE ASSIGN TO "STUMAST.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS STUMAST-NPM
+                FILE STATUS IS WS-FS-STUMAST.
+            SELECT ROSTER-FILE ASSIGN TO "ROSTER.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-ROSTER.
+            SELECT EXCEPTION-FILE ASSIGN TO "RECONRPT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-EXCEPTION.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  STUMAST-FILE.
+        COPY "STUMAST.cpy".
+        FD  ROSTER-FILE.
+        COPY "ROSTERREC.cpy".
+        FD  EXCEPTION-FILE.
+        01  EXCEPTION-RECORD PIC X(80).
+        WORKING-STORAGE SECTION.
+        01 WS-FS-STUMAST PIC X(2).
+        01 WS-FS-ROSTER PIC X(2).
+        01 WS-FS-EXCEPTION PIC X(2).
+        01 WS-MASTER-VALID PIC X(1) VALUE "N".
+        01 WS-ROSTER-VALID PIC X(1) VALUE "N".
+        01 WS-CNT-HILANG PIC 9(6) VALUE ZERO.
+        01 WS-CNT-BARU PIC 9(6) VALUE ZERO.
+        01 WS-CNT-BEDA PIC 9(6) VALUE ZERO.
+        01 WS-PREV-ROSTER-NPM PIC 9(8) VALUE ZERO.
+
+        PROCEDURE DIVISION.
+        0000-UTAMA.
+            PERFORM 0100-BUKA-FILE.
+            PERFORM 0200-BACA-MASTER.
+            PERFORM 0300-BACA-ROSTER.
+            PERFORM UNTIL WS-MASTER-VALID EQUAL "N" AND
+                          WS-ROSTER-VALID EQUAL "N"
+                EVALUATE TRUE
+                    WHEN WS-MASTER-VALID EQUAL "N"
+                        PERFORM 0410-ROSTER-BARU
+                        PERFORM 0300-BACA-ROSTER
+                    WHEN WS-ROSTER-VALID EQUAL "N"
+                        PERFORM 0420-MASTER-HILANG
+                        PERFORM 0200-BACA-MASTER
+                    WHEN STUMAST-NPM < ROSTER-NPM
+                        PERFORM 0420-MASTER-HILANG
+                        PERFORM 0200-BACA-MASTER
+                    WHEN STUMAST-NPM > ROSTER-NPM
+                        PERFORM 0410-ROSTER-BARU
+                        PERFORM 0300-BACA-ROSTER
+                    WHEN OTHER
+                        PERFORM 0430-BANDING-NAMA
+                        PERFORM 0200-BACA-MASTER
+                        PERFORM 0300-BACA-ROSTER
+                END-EVALUATE
+            END-PERFORM.
+            PERFORM 0900-TUTUP-FILE.
+            STOP RUN.
+
+        0100-BUKA-FILE.
+            OPEN INPUT STUMAST-FILE.
+            IF WS-FS-STUMAST NOT EQUAL "00" THEN
+                DISPLAY "GAGAL MEMBUKA STUMAST.DAT - FILE STATUS: "
+                    WS-FS-STUMAST
+                STOP RUN
+            END-IF.
+            OPEN INPUT ROSTER-FILE.
+            IF WS-FS-ROSTER NOT EQUAL "00" THEN
+                DISPLAY "GAGAL MEMBUKA ROSTER.DAT - FILE STATUS: "
+                    WS-FS-ROSTER
+                STOP RUN
+            END-IF.
+            OPEN OUTPUT EXCEPTION-FILE.
+            IF WS-FS-EXCEPTION NOT EQUAL "00" THEN
+                DISPLAY "GAGAL MEMBUKA RECONRPT.DAT - FILE STATUS: "
+                    WS-FS-EXCEPTION
+                STOP RUN
+            END-IF.
+
+        0200-BACA-MASTER.
+            READ STUMAST-FILE
+                AT END
+                    MOVE "N" TO WS-MASTER-VALID
+                NOT AT END
+                    MOVE "Y" TO WS-MASTER-VALID
+            END-READ.
+
+        0300-BACA-ROSTER.
+            READ ROSTER-FILE
+                AT END
+                    MOVE "N" TO WS-ROSTER-VALID
+                NOT AT END
+                    MOVE "Y" TO WS-ROSTER-VALID
+                    IF ROSTER-NPM < WS-PREV-ROSTER-NPM THEN
+                        DISPLAY "ROSTER.DAT TIDAK URUT ASCENDING "
+                            "PADA NPM " ROSTER-NPM
+                        STOP RUN
+                    END-IF
+                    MOVE ROSTER-NPM TO WS-PREV-ROSTER-NPM
+            END-READ.
+
+        0410-ROSTER-BARU.
+            ADD 1 TO WS-CNT-BARU.
+            MOVE SPACES TO EXCEPTION-RECORD.
+            STRING "NPM " ROSTER-NPM
+                " ADA DI ROSTER TAPI BELUM PERNAH DICARI"
+                DELIMITED BY SIZE INTO EXCEPTION-RECORD.
+            WRITE EXCEPTION-RECORD.
+
+        0420-MASTER-HILANG.
+            ADD 1 TO WS-CNT-HILANG.
+            MOVE SPACES TO EXCEPTION-RECORD.
+            STRING "NPM " STUMAST-NPM
+                " ADA DI MASTER TAPI TIDAK ADA DI ROSTER"
+                DELIMITED BY SIZE INTO EXCEPTION-RECORD.
+            WRITE EXCEPTION-RECORD.
+
+        0430-BANDING-NAMA.
+            IF STUMAST-NAMA NOT EQUAL ROSTER-NAMA THEN
+                ADD 1 TO WS-CNT-BEDA
+                MOVE SPACES TO EXCEPTION-RECORD
+                STRING "NPM " STUMAST-NPM " NAMA BERBEDA - MASTER: "
+                    STUMAST-NAMA
+                    DELIMITED BY SIZE INTO EXCEPTION-RECORD
+                WRITE EXCEPTION-RECORD
+                MOVE SPACES TO EXCEPTION-RECORD
+                STRING "NPM " STUMAST-NPM " NAMA BERBEDA - ROSTER: "
+                    ROSTER-NAMA
+                    DELIMITED BY SIZE INTO EXCEPTION-RECORD
+                WRITE EXCEPTION-RECORD
+            END-IF.
+
+        0900-TUTUP-FILE.
+            CLOSE STUMAST-FILE.
+            CLOSE ROSTER-FILE.
+            MOVE SPACES TO EXCEPTION-RECORD.
+            WRITE EXCEPTION-RECORD.
+            STRING "TOTAL DI MASTER TIDAK ADA DI ROSTER : "
+                WS-CNT-HILANG
+                DELIMITED BY SIZE INTO EXCEPTION-RECORD.
+            WRITE EXCEPTION-RECORD.
+            MOVE SPACES TO EXCEPTION-RECORD.
+            STRING "TOTAL DI ROSTER BELUM PERNAH DICARI : "
+                WS-CNT-BARU
+                DELIMITED BY SIZE INTO EXCEPTION-RECORD.
+            WRITE EXCEPTION-RECORD.
+            MOVE SPACES TO EXCEPTION-RECORD.
+            STRING "TOTAL NAMA BERBEDA MASTER VS ROSTER  : "
+                WS-CNT-BEDA
+                DELIMITED BY SIZE INTO EXCEPTION-RECORD.
+            WRITE EXCEPTION-RECORD.
+            CLOSE EXCEPTION-FILE.
