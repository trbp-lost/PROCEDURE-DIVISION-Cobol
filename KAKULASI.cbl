@@ -0,0 +1,24 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. KAKULASI.
+        AUTHOR. Tengku Revino Buana Putra.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 WS-HASIL-BAGI PIC S9(38).
+        01 WS-SISA PIC S9(1).
+        LINKAGE SECTION.
+        01 LK-ANGKA PIC S9(38) SIGN IS LEADING SEPARATE.
+        01 LK-HASIL PIC X(16).
+
+        PROCEDURE DIVISION USING LK-ANGKA LK-HASIL.
+        0000-UTAMA.
+            PERFORM 8-KAKULASI.
+            GOBACK.
+
+        8-KAKULASI.
+            DIVIDE LK-ANGKA BY 2 GIVING WS-HASIL-BAGI
+                REMAINDER WS-SISA.
+            IF WS-SISA EQUAL 0 THEN
+                MOVE "BILANGAN GENAP" TO LK-HASIL
+            ELSE
+                MOVE "BILANGAN GANJIL" TO LK-HASIL
+            END-IF.
