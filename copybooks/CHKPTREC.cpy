@@ -0,0 +1,5 @@
+      *> Layout record checkpoint restart untuk job batch GANJIL GENAP.
+        01  CHKPT-RECORD.
+            05  CHKPT-LAST-REC      PIC 9(8).
+            05  CHKPT-TOTAL-GANJIL  PIC 9(8).
+            05  CHKPT-TOTAL-GENAP   PIC 9(8).
