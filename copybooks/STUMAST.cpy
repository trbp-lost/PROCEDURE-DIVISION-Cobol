@@ -0,0 +1,8 @@
+      *> Layout bersama untuk file master mahasiswa (STUMAST).
+      *> Dipakai oleh PROCEDUREDIVISION.cbl (IDENTITAS) dan IDENTRECON.cbl.
+        01  STUMAST-RECORD.
+            05  STUMAST-NPM         PIC 9(8).
+            05  STUMAST-NAMA        PIC X(32).
+            05  STUMAST-TGL-INPUT   PIC 9(8).
+            05  STUMAST-TGL-UPDATE  PIC 9(8).
+            05  STUMAST-STATUS      PIC X(1).
