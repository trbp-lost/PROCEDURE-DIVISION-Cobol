@@ -0,0 +1,4 @@
+      *> Layout record extract roster dari BAAK/registrar (urut NPM).
+        01  ROSTER-RECORD.
+            05  ROSTER-NPM          PIC 9(8).
+            05  ROSTER-NAMA         PIC X(32).
