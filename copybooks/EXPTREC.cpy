@@ -0,0 +1,4 @@
+      *> Layout record interface roster mahasiswa untuk sistem HR/akademik.
+        01  EXPORT-RECORD.
+            05  EXPORT-NPM          PIC 9(8).
+            05  EXPORT-NAMA         PIC X(32).
