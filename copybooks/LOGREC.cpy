@@ -0,0 +1,9 @@
+      *> Layout record jejak audit (satu baris per transaksi menu).
+        01  LOG-RECORD.
+            05  LOG-TIMESTAMP       PIC 9(14).
+            05  LOG-PILIHAN         PIC 9(1).
+            05  LOG-ANGKA           PIC S9(38) SIGN IS LEADING
+                                        SEPARATE.
+            05  LOG-HASIL           PIC X(16).
+            05  LOG-NAMA            PIC X(32).
+            05  LOG-NPM             PIC 9(8).
