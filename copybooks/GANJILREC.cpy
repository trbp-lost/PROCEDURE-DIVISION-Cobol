@@ -0,0 +1,9 @@
+      *> Layout record masukan batch GANJIL GENAP (satu ANGKA per baris).
+      *> Baris HARUS diawali tanda +/- (format sejak req 008); baris
+      *> lama tanpa tanda akan ditolak oleh 0210-KLASIFIKASI-RECORD.
+        01  GANJIL-IN-RECORD.
+            05  GANJIL-IN-ANGKA     PIC S9(38) SIGN IS LEADING
+                                        SEPARATE.
+        01  GANJIL-IN-CHECK REDEFINES GANJIL-IN-RECORD.
+            05  GANJIL-IN-SIGN      PIC X(1).
+            05  FILLER              PIC X(38).
