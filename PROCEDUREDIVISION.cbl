@@ -1,22 +1,82 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. "PROCEDURE DIVISION".
         AUTHOR. Tengku Revino Buana Putra.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT STUMAST-FILE ASSIGN TO "STUMAST.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS STUMAST-NPM
+                FILE STATUS IS WS-FS-STUMAST.
+            SELECT LOG-FILE ASSIGN TO "AUDIT.LOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-LOG.
+            SELECT EXPORT-FILE ASSIGN TO "STUEXPRT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-EXPORT.
         DATA DIVISION.
+        FILE SECTION.
+        FD  STUMAST-FILE.
+        COPY "STUMAST.cpy".
+        FD  LOG-FILE.
+        COPY "LOGREC.cpy".
+        FD  EXPORT-FILE.
+        COPY "EXPTREC.cpy".
         WORKING-STORAGE SECTION.
         01 NAMA PIC X(32).
         01 NPM PIC 9(8).
-        01 ANGKA PIC 9(38).
-        01 PENENTU PIC 9(4).
+        01 NPM-STRUKTUR REDEFINES NPM.
+           05 NPM-TAHUN PIC 9(2).
+           05 NPM-FAKULTAS PIC 9(2).
+           05 NPM-URUT PIC 9(4).
+        01 ANGKA PIC S9(38) SIGN IS LEADING SEPARATE.
         01 HASIL PIC Z(10).
         01 PILIHAN PIC 9(1).
-        
+        01 WS-FS-STUMAST PIC X(2).
+        01 WS-FS-LOG PIC X(2).
+        01 WS-MASTER-FOUND PIC X(1).
+        01 WS-NPM-VALID PIC X(1).
+        01 WS-HASIL-TEXT PIC X(16).
+        01 WS-TIMESTAMP.
+           05 WS-TS-DATE PIC 9(8).
+           05 WS-TS-TIME PIC 9(6).
+        01 WS-EOF-LOG PIC X(1).
+        01 WS-TOTAL-GANJIL PIC 9(6).
+        01 WS-TOTAL-GENAP PIC 9(6).
+        01 WS-TOTAL-IDENTITAS PIC 9(6).
+        01 WS-TOTAL-GANJILGENAP PIC 9(6).
+        01 WS-FS-EXPORT PIC X(2).
+        01 WS-EOF-MASTER PIC X(1).
+        01 WS-EXPORT-COUNT PIC 9(6).
+
         PROCEDURE DIVISION.
+        0000-UTAMA.
+            PERFORM 0010-BUKA-FILE.
+            GO TO 1000-MENU.
+
+        0010-BUKA-FILE.
+            OPEN I-O STUMAST-FILE.
+            IF WS-FS-STUMAST NOT EQUAL "00" THEN
+                OPEN OUTPUT STUMAST-FILE
+                CLOSE STUMAST-FILE
+                OPEN I-O STUMAST-FILE
+            END-IF.
+            OPEN EXTEND LOG-FILE.
+            IF WS-FS-LOG NOT EQUAL "00" THEN
+                OPEN OUTPUT LOG-FILE
+                CLOSE LOG-FILE
+                OPEN EXTEND LOG-FILE
+            END-IF.
+
         1000-MENU.
             DISPLAY "----------MENU----------".
             DISPLAY "1. GANJIL GENAP".
             DISPLAY "2. IDENTITAS".
             DISPLAY "3. KELUAR".
-            DISPLAY "PILIH NOMOR (1/2/3)? " WITH NO ADVANCING.
+            DISPLAY "4. LAPORAN HARIAN".
+            DISPLAY "5. EXPORT DATA MAHASISWA".
+            DISPLAY "PILIH NOMOR (1/2/3/4/5)? " WITH NO ADVANCING.
             ACCEPT PILIHAN.
             IF PILIHAN EQUAL 1 THEN
                 GO TO 2000-GANJILGENAP
@@ -26,39 +86,174 @@
             END-IF.
             IF PILIHAN EQUAL 3 THEN
                 GO TO 9000-KELUAR
-            ELSE
-                GO TO 1000-MENU
             END-IF.
-        GO TO 9000-KELUAR.
+            IF PILIHAN EQUAL 4 THEN
+                GO TO 4000-LAPORAN
+            END-IF.
+            IF PILIHAN EQUAL 5 THEN
+                GO TO 5000-EXPORT
+            END-IF.
+            GO TO 1000-MENU.
 
         2000-GANJILGENAP.
-            DISPLAY "Masukkan ANGKA (MAKS 38 DIGIT): " WITH NO ADVANCING.
+            DISPLAY "Masukkan ANGKA (BOLEH NEGATIF, MAKS 38 DIGIT): "
+                WITH NO ADVANCING.
             ACCEPT ANGKA.
-            PERFORM 8-KAKULASI VARYING PENENTU FROM 1 BY 1 UNTIL 
-                PENENTU=-5.
-        
+            PERFORM 8-KAKULASI.
+
         3000-IDENTITAS.
-            DISPLAY "Masukkan Nama (MAKS 32 DIGIT): " WITH NO ADVANCING.
-            ACCEPT NAMA.
-            DISPLAY "Masukkan NPM (MAKS 8 DIGIT): " WITH NO ADVANCING.
+            DISPLAY "Masukkan NPM (FORMAT TTKKNNNN, MAKS 8 DIGIT): "
+                WITH NO ADVANCING.
             ACCEPT NPM.
-            DISPLAY "Nama " NAMA " dengan NPM " NPM.
+            PERFORM 3010-VALIDASI-NPM.
+            IF WS-NPM-VALID EQUAL "N" THEN
+                DISPLAY "NPM TIDAK VALID. TT=TAHUN KK=FAKULTAS(01-08) "
+                    "NNNN=NOMOR URUT, TIDAK BOLEH 0000."
+                GO TO 3000-IDENTITAS
+            END-IF.
+            PERFORM 3020-BACA-MASTER.
+            IF WS-MASTER-FOUND EQUAL "Y" THEN
+                MOVE STUMAST-NAMA TO NAMA
+                DISPLAY "Nama " NAMA " dengan NPM " NPM
+                    " (DATA TERSIMPAN)"
+            ELSE
+                DISPLAY "Masukkan Nama (MAKS 32 DIGIT): "
+                    WITH NO ADVANCING
+                ACCEPT NAMA
+                PERFORM 3030-SIMPAN-MASTER
+                DISPLAY "Nama " NAMA " dengan NPM " NPM
+                    " (DATA BARU DISIMPAN)"
+            END-IF.
             GO TO 0000-SPACE.
 
-        8-KAKULASI.
-            SUBTRACT 2 FROM ANGKA.
-            IF ANGKA EQUAL 0 THEN
-                DISPLAY "BILANGAN GENAP"
-                GO TO 0000-SPACE
-            ELSE IF ANGKA EQUAL 1 OR ANGKA EQUAL -1 THEN
-                DISPLAY "BILANGAN GANJIL"
-                GO TO 0000-SPACE
+        3010-VALIDASI-NPM.
+            MOVE "Y" TO WS-NPM-VALID.
+            IF NPM-TAHUN EQUAL 00 THEN
+                MOVE "N" TO WS-NPM-VALID
+            END-IF.
+            IF NPM-FAKULTAS < 1 OR NPM-FAKULTAS > 8 THEN
+                MOVE "N" TO WS-NPM-VALID
+            END-IF.
+            IF NPM-URUT EQUAL 0000 THEN
+                MOVE "N" TO WS-NPM-VALID
             END-IF.
 
+        3020-BACA-MASTER.
+            MOVE NPM TO STUMAST-NPM.
+            READ STUMAST-FILE
+                INVALID KEY
+                    MOVE "N" TO WS-MASTER-FOUND
+                NOT INVALID KEY
+                    MOVE "Y" TO WS-MASTER-FOUND
+            END-READ.
+
+        3030-SIMPAN-MASTER.
+            MOVE NPM TO STUMAST-NPM.
+            MOVE NAMA TO STUMAST-NAMA.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO STUMAST-TGL-INPUT.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO STUMAST-TGL-UPDATE.
+            MOVE "A" TO STUMAST-STATUS.
+            WRITE STUMAST-RECORD.
+
+        4000-LAPORAN.
+            MOVE ZERO TO WS-TOTAL-GANJIL WS-TOTAL-GENAP
+                WS-TOTAL-IDENTITAS.
+            MOVE "N" TO WS-EOF-LOG.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TS-DATE.
+            CLOSE LOG-FILE.
+            OPEN INPUT LOG-FILE.
+            PERFORM UNTIL WS-EOF-LOG EQUAL "Y"
+                READ LOG-FILE
+                    AT END
+                        MOVE "Y" TO WS-EOF-LOG
+                    NOT AT END
+                        PERFORM 4010-AKUMULASI-LOG
+                END-READ
+            END-PERFORM.
+            CLOSE LOG-FILE.
+            OPEN EXTEND LOG-FILE.
+            DISPLAY "----------LAPORAN HARIAN----------".
+            ADD WS-TOTAL-GANJIL WS-TOTAL-GENAP
+                GIVING WS-TOTAL-GANJILGENAP.
+            DISPLAY "TANGGAL               : " WS-TS-DATE.
+            DISPLAY "GANJIL GENAP DIPROSES : " WS-TOTAL-GANJILGENAP.
+            DISPLAY "  - GANJIL            : " WS-TOTAL-GANJIL.
+            DISPLAY "  - GENAP             : " WS-TOTAL-GENAP.
+            DISPLAY "IDENTITAS DICARI      : " WS-TOTAL-IDENTITAS.
+            GO TO 0000-SPACE.
+
+        4010-AKUMULASI-LOG.
+            IF LOG-TIMESTAMP(1:8) EQUAL WS-TS-DATE THEN
+                IF LOG-PILIHAN EQUAL 1 THEN
+                    IF LOG-HASIL EQUAL "BILANGAN GANJIL" THEN
+                        ADD 1 TO WS-TOTAL-GANJIL
+                    ELSE
+                        ADD 1 TO WS-TOTAL-GENAP
+                    END-IF
+                ELSE
+                    IF LOG-PILIHAN EQUAL 2 THEN
+                        ADD 1 TO WS-TOTAL-IDENTITAS
+                    END-IF
+                END-IF
+            END-IF.
+
+        5000-EXPORT.
+            MOVE ZERO TO WS-EXPORT-COUNT.
+            MOVE "N" TO WS-EOF-MASTER.
+            CLOSE STUMAST-FILE.
+            OPEN INPUT STUMAST-FILE.
+            OPEN OUTPUT EXPORT-FILE.
+            PERFORM UNTIL WS-EOF-MASTER EQUAL "Y"
+                READ STUMAST-FILE NEXT RECORD
+                    AT END
+                        MOVE "Y" TO WS-EOF-MASTER
+                    NOT AT END
+                        PERFORM 5010-TULIS-EXPORT
+                END-READ
+            END-PERFORM.
+            CLOSE EXPORT-FILE.
+            CLOSE STUMAST-FILE.
+            OPEN I-O STUMAST-FILE.
+            DISPLAY "EXPORT SELESAI. TOTAL RECORD: " WS-EXPORT-COUNT.
+            GO TO 0000-SPACE.
+
+        5010-TULIS-EXPORT.
+            MOVE STUMAST-NPM TO EXPORT-NPM.
+            MOVE STUMAST-NAMA TO EXPORT-NAMA.
+            WRITE EXPORT-RECORD.
+            ADD 1 TO WS-EXPORT-COUNT.
+
+        8-KAKULASI.
+            CALL "KAKULASI" USING ANGKA WS-HASIL-TEXT.
+            DISPLAY WS-HASIL-TEXT.
+            GO TO 0000-SPACE.
+
         0000-SPACE.
+            IF PILIHAN EQUAL 1 OR PILIHAN EQUAL 2 THEN
+                PERFORM 3900-LOG-TRANSAKSI
+            END-IF.
             DISPLAY X'0A'X'0A'X'0A'X'0A'X'0A'X'0A'X'0A'X'0A'X'0A'X'0A'.
             GO TO 1000-MENU.
-        
+
+        3900-LOG-TRANSAKSI.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TS-DATE.
+            MOVE FUNCTION CURRENT-DATE(9:6) TO WS-TS-TIME.
+            MOVE WS-TIMESTAMP TO LOG-TIMESTAMP.
+            MOVE PILIHAN TO LOG-PILIHAN.
+            IF PILIHAN EQUAL 1 THEN
+                MOVE ANGKA TO LOG-ANGKA
+                MOVE WS-HASIL-TEXT TO LOG-HASIL
+                MOVE SPACES TO LOG-NAMA
+                MOVE ZERO TO LOG-NPM
+            ELSE
+                MOVE ZERO TO LOG-ANGKA
+                MOVE SPACES TO LOG-HASIL
+                MOVE NAMA TO LOG-NAMA
+                MOVE NPM TO LOG-NPM
+            END-IF.
+            WRITE LOG-RECORD.
+
         9000-KELUAR.
+            CLOSE STUMAST-FILE.
+            CLOSE LOG-FILE.
         STOP RUN.
-        
\ No newline at end of file
