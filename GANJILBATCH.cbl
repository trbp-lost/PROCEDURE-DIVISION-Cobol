@@ -0,0 +1,147 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. "GANJIL GENAP BATCH".
+        AUTHOR. Tengku Revino Buana Putra.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT ANGKA-FILE ASSIGN TO "GANJILIN.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-ANGKA.
+            SELECT LAPORAN-FILE ASSIGN TO "GANJILOUT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-LAPORAN.
+            SELECT CHKPT-FILE ASSIGN TO "GANJILCKP.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-CHKPT.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  ANGKA-FILE.
+        COPY "GANJILREC.cpy".
+        FD  LAPORAN-FILE.
+        01  LAPORAN-RECORD PIC X(80).
+        FD  CHKPT-FILE.
+        COPY "CHKPTREC.cpy".
+        WORKING-STORAGE SECTION.
+        01 WS-FS-ANGKA PIC X(2).
+        01 WS-FS-LAPORAN PIC X(2).
+        01 WS-FS-CHKPT PIC X(2).
+        01 WS-EOF-ANGKA PIC X(1) VALUE "N".
+        01 WS-HASIL-TEXT PIC X(16).
+        01 WS-NOMOR-REC PIC 9(8) VALUE ZERO.
+        01 WS-RESTART-REC PIC 9(8) VALUE ZERO.
+        01 WS-TOTAL-GANJIL PIC 9(8) VALUE ZERO.
+        01 WS-TOTAL-GENAP PIC 9(8) VALUE ZERO.
+        01 WS-LINHA.
+           05 WS-LINHA-ANGKA PIC -(38)9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 WS-LINHA-HASIL PIC X(16).
+
+        PROCEDURE DIVISION.
+        0000-UTAMA.
+            PERFORM 0100-BUKA-FILE.
+            PERFORM UNTIL WS-EOF-ANGKA EQUAL "Y"
+                READ ANGKA-FILE
+                    AT END
+                        MOVE "Y" TO WS-EOF-ANGKA
+                    NOT AT END
+                        PERFORM 0200-PROSES-RECORD
+                END-READ
+            END-PERFORM.
+            PERFORM 0900-TUTUP-FILE.
+            STOP RUN.
+
+        0100-BUKA-FILE.
+            OPEN INPUT ANGKA-FILE.
+            IF WS-FS-ANGKA NOT EQUAL "00" THEN
+                DISPLAY "GAGAL MEMBUKA GANJILIN.DAT - FILE STATUS: "
+                    WS-FS-ANGKA
+                STOP RUN
+            END-IF.
+            PERFORM 0110-BACA-CHECKPOINT.
+            IF WS-RESTART-REC > 0 THEN
+                OPEN EXTEND LAPORAN-FILE
+                IF WS-FS-LAPORAN NOT EQUAL "00" THEN
+                    OPEN OUTPUT LAPORAN-FILE
+                END-IF
+                DISPLAY "RESTART TERDETEKSI - MELEWATI "
+                    WS-RESTART-REC " RECORD YANG SUDAH DIPROSES"
+            ELSE
+                OPEN OUTPUT LAPORAN-FILE
+            END-IF.
+            IF WS-FS-LAPORAN NOT EQUAL "00" THEN
+                DISPLAY "GAGAL MEMBUKA GANJILOUT.DAT - FILE STATUS: "
+                    WS-FS-LAPORAN
+                STOP RUN
+            END-IF.
+
+        0110-BACA-CHECKPOINT.
+            OPEN INPUT CHKPT-FILE.
+            IF WS-FS-CHKPT EQUAL "00" THEN
+                READ CHKPT-FILE
+                    AT END
+                        MOVE ZERO TO WS-RESTART-REC
+                    NOT AT END
+                        MOVE CHKPT-LAST-REC TO WS-RESTART-REC
+                        IF CHKPT-LAST-REC > 0 THEN
+                            MOVE CHKPT-TOTAL-GANJIL TO WS-TOTAL-GANJIL
+                            MOVE CHKPT-TOTAL-GENAP TO WS-TOTAL-GENAP
+                        END-IF
+                END-READ
+                CLOSE CHKPT-FILE
+            ELSE
+                MOVE ZERO TO WS-RESTART-REC
+            END-IF.
+
+        0200-PROSES-RECORD.
+            ADD 1 TO WS-NOMOR-REC.
+            IF WS-NOMOR-REC > WS-RESTART-REC THEN
+                PERFORM 0210-KLASIFIKASI-RECORD
+            END-IF.
+
+        0210-KLASIFIKASI-RECORD.
+            IF GANJIL-IN-SIGN NOT EQUAL "+" AND
+               GANJIL-IN-SIGN NOT EQUAL "-" THEN
+                DISPLAY "RECORD " WS-NOMOR-REC
+                    " DI GANJILIN.DAT TIDAK VALID - TANDA (+/-) "
+                    "TIDAK DITEMUKAN"
+                STOP RUN
+            END-IF.
+            CALL "KAKULASI" USING GANJIL-IN-ANGKA WS-HASIL-TEXT.
+            IF WS-HASIL-TEXT EQUAL "BILANGAN GANJIL" THEN
+                ADD 1 TO WS-TOTAL-GANJIL
+            ELSE
+                ADD 1 TO WS-TOTAL-GENAP
+            END-IF.
+            PERFORM 0300-TULIS-CHECKPOINT.
+            MOVE GANJIL-IN-ANGKA TO WS-LINHA-ANGKA.
+            MOVE WS-HASIL-TEXT TO WS-LINHA-HASIL.
+            MOVE WS-LINHA TO LAPORAN-RECORD.
+            WRITE LAPORAN-RECORD.
+
+        0300-TULIS-CHECKPOINT.
+            OPEN OUTPUT CHKPT-FILE.
+            IF WS-FS-CHKPT NOT EQUAL "00" THEN
+                DISPLAY "GAGAL MEMBUKA GANJILCKP.DAT - FILE STATUS: "
+                    WS-FS-CHKPT
+                STOP RUN
+            END-IF.
+            MOVE WS-NOMOR-REC TO CHKPT-LAST-REC.
+            MOVE WS-TOTAL-GANJIL TO CHKPT-TOTAL-GANJIL.
+            MOVE WS-TOTAL-GENAP TO CHKPT-TOTAL-GENAP.
+            WRITE CHKPT-RECORD.
+            CLOSE CHKPT-FILE.
+
+        0900-TUTUP-FILE.
+            CLOSE ANGKA-FILE.
+            MOVE SPACES TO LAPORAN-RECORD.
+            WRITE LAPORAN-RECORD.
+            STRING "TOTAL BILANGAN GANJIL : " WS-TOTAL-GANJIL
+                DELIMITED BY SIZE INTO LAPORAN-RECORD.
+            WRITE LAPORAN-RECORD.
+            MOVE SPACES TO LAPORAN-RECORD.
+            STRING "TOTAL BILANGAN GENAP  : " WS-TOTAL-GENAP
+                DELIMITED BY SIZE INTO LAPORAN-RECORD.
+            WRITE LAPORAN-RECORD.
+            CLOSE LAPORAN-FILE.
+            MOVE ZERO TO WS-NOMOR-REC.
+            PERFORM 0300-TULIS-CHECKPOINT.
